@@ -7,6 +7,10 @@
        FILE-CONTROL.
            SELECT FILE-OUTPUT ASSIGN TO MPRFOUT
                FILE STATUS IS FS-MPRF.
+           SELECT PARM-MP ASSIGN TO T17MPPRM
+               FILE STATUS IS FS-PARM-MP.
+           SELECT FILE-OUTPUT-CSV ASSIGN TO MPRFCSV
+               FILE STATUS IS FS-MPRF-CSV.
        DATA DIVISION.
        FILE SECTION.
        FD  FILE-OUTPUT
@@ -20,16 +24,48 @@
          05 NC_MEDI_PAGO_OUT      PIC X(4).
          05 FILL-OUT              PIC X(43) VALUE  SPACES .
 
+       01 REG-TRAILER.
+         05 TRL-MARCA              PIC X(3).
+         05 TRL-TOTAL-REGISTROS    PIC 9(9).
+         05 FILLER                 PIC X(68).
+
+       FD  PARM-MP.
+       01 REG-PARM-MP.
+         05 PARM-CO-MEDI-PAGO      PIC X(3).
+         05 PARM-FECHA-DESDE       PIC X(10).
+         05 PARM-GENERA-CSV        PIC X.
+         05 FILLER                 PIC X(66).
+
+       FD  FILE-OUTPUT-CSV
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01 REG-OUTPUT-CSV             PIC X(80).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
 
 
        01 FS-MPRF     PIC 99.
+       01 FS-MPRF-CSV PIC 99.
+       01 FS-PARM-MP  PIC 99.
        01 WS_CO_MEDI_PAGO   PIC X(3).
        01 WS_NO_MEDI_PAGO   PIC X(30).
        01 WS_NC_MEDI_PAGO   PIC X(4).
 
+       01 WS-TOTAL-REGISTROS  PIC 9(9) VALUE 0.
+
+       01 WS-ERRORES-FETCH      PIC 9(9) VALUE 0.
+
+       01 WS_FILTRO_CO          PIC X(3).
+       01 WS_FILTRO_CO_IND      PIC S9(4) COMP VALUE -1.
+       01 WS_FILTRO_FECHA       PIC X(10).
+       01 WS_FILTRO_FECHA_IND   PIC S9(4) COMP VALUE -1.
+
+       01 WS-GENERA-CSV         PIC X VALUE 'N'.
+
        01 SW-EC-MP.
          05 SW-EC-MP-END     PIC XX VALUE 'NO'.
            88 SW-EC-MP-FIN-OK VALUE 'SI'.
@@ -45,6 +81,10 @@
                  NO_MEDI_PAGO,
                  NC_MEDI_PAGO
                  FROM I.TA_MEDI_PAGOX
+                 WHERE (:WS_FILTRO_CO_IND = -1 OR
+                        CO_MEDI_PAGO = :WS_FILTRO_CO:WS_FILTRO_CO_IND)
+                   AND (:WS_FILTRO_FECHA_IND = -1 OR
+                        FE_ACTUALIZA >= :WS_FILTRO_FECHA:WS_FILTRO_FECHA_IND)
 
            END-EXEC.
 
@@ -57,7 +97,40 @@
 
        START-PROGRAM.
            INITIALIZE SW-EC-MP
-           OPEN OUTPUT FILE-OUTPUT.
+           PERFORM LEER-PARAMETROS-MP
+           OPEN OUTPUT FILE-OUTPUT
+           IF WS-GENERA-CSV = 'S'
+               OPEN OUTPUT FILE-OUTPUT-CSV
+               IF FS-MPRF-CSV NOT = 0
+                   DISPLAY 'ERROR ABRIENDO MPRFCSV, FILE STATUS: '
+                      FS-MPRF-CSV
+                   DISPLAY '** CDCT17MP: PROCESO ABORTADO **'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       LEER-PARAMETROS-MP.
+           OPEN INPUT PARM-MP
+           IF FS-PARM-MP = 0
+               READ PARM-MP
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-CO-MEDI-PAGO NOT = SPACES
+                           MOVE PARM-CO-MEDI-PAGO TO WS_FILTRO_CO
+                           MOVE 0 TO WS_FILTRO_CO_IND
+                       END-IF
+                       IF PARM-FECHA-DESDE NOT = SPACES
+                           MOVE PARM-FECHA-DESDE TO WS_FILTRO_FECHA
+                           MOVE 0 TO WS_FILTRO_FECHA_IND
+                       END-IF
+                       IF PARM-GENERA-CSV = 'S'
+                           MOVE 'S' TO WS-GENERA-CSV
+                       END-IF
+               END-READ
+               CLOSE PARM-MP
+           END-IF.
 
        OPEN-CURSOR-MP.
            DISPLAY 'STARTING CURSOR MP'.
@@ -91,8 +164,25 @@
 
                WRITE REG-OUTPUT
 
+               IF WS-GENERA-CSV = 'S'
+                   PERFORM ESCRIBIR-CSV
+               END-IF
+
+               ADD 1 TO WS-TOTAL-REGISTROS
+
            END-IF.
 
+       ESCRIBIR-CSV.
+           MOVE SPACES TO REG-OUTPUT-CSV
+           STRING FUNCTION TRIM(WS_CO_MEDI_PAGO) DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS_NO_MEDI_PAGO) DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS_NC_MEDI_PAGO) DELIMITED BY SIZE
+                  INTO REG-OUTPUT-CSV
+           END-STRING
+           WRITE REG-OUTPUT-CSV.
+
        READ-CURSOR-MP.
            EXEC SQL
                  FETCH CURSOR_MP INTO
@@ -113,12 +203,30 @@
                    SET SW-EC-MP-FIN-OK  TO TRUE
                ELSE
                    DISPLAY 'ERROR FETCH MP: ' SQLCODE
+                   ADD 1 TO WS-ERRORES-FETCH
+                   SET SW-EC-MP-FIN-OK TO TRUE
                END-IF.
 
+       ESCRIBIR-TRAILER.
+           MOVE SPACES TO REG-TRAILER
+           MOVE 'TRL' TO TRL-MARCA
+           MOVE WS-TOTAL-REGISTROS TO TRL-TOTAL-REGISTROS
+           WRITE REG-OUTPUT FROM REG-TRAILER.
+
        FINALIZE.
+           PERFORM ESCRIBIR-TRAILER
            CLOSE FILE-OUTPUT
+           IF WS-GENERA-CSV = 'S'
+               CLOSE FILE-OUTPUT-CSV
+           END-IF
             EXEC SQL
                CLOSE CURSOR_MP
            END-EXEC
+           IF WS-ERRORES-FETCH > 0
+               DISPLAY
+                 'CDCT17MP: TERMINANDO CON ERRORES DE FETCH: '
+                  WS-ERRORES-FETCH
+               MOVE 12 TO RETURN-CODE
+           END-IF
            STOP RUN.
 
