@@ -10,6 +10,16 @@
                        FILE STATUS IS FS-TASAS-READ.
            SELECT CTAS-CALC ASSIGN TO CTASINT
                        FILE STATUS IS FS-CTAS-CALS.
+           SELECT TASA-EXCEPCIONES ASSIGN TO TASAEXC
+                       FILE STATUS IS FS-TASA-EXC.
+           SELECT CHECKPOINT-FILE ASSIGN TO CTASCKPT
+                       FILE STATUS IS FS-CKPT.
+           SELECT PARM-MODO ASSIGN TO INPLZPRM
+                       FILE STATUS IS FS-PARM-MODO.
+           SELECT CTASINT-PREVIO ASSIGN TO CTASPREV
+                       FILE STATUS IS FS-CTASINT-PREVIO.
+           SELECT CUENTAS-NUEVO ASSIGN TO CTASNEW
+                       FILE STATUS IS FS-CUENTAS-NUEVO.
        DATA DIVISION.
        FILE SECTION.
        FD CTAS-READ.
@@ -22,14 +32,16 @@
              10 MONTH          PIC 9(2).
              10 DAY-DD         PIC 9(2).
          05 CTA-AMOUNT         PIC 9(8)V99.
-         05 FILLER             PIC X(29).
+         05 CTA-CURRENCY       PIC X(3).
+         05 FILLER             PIC X(26).
 
        FD TASAS-READ.
        01 TASAS-INPUT.
          05 MIN-RANGE-AMOUNT  PIC 9(8)V99.
          05 MAX-RANGE-AMOUNT   PIC 9(8)V99.
          05 RATE               PIC 9(2)V99.
-         05 FILLER             PIC X(56).
+         05 TASA-CURRENCY       PIC X(3).
+         05 FILLER             PIC X(53).
 
        FD CTAS-CALC.
        01 CTAS-OUPUT.
@@ -43,17 +55,99 @@
          05 OUT-AMOUNT             PIC 9(8)V99.
          05 OUT-INTEREST           PIC 9(8)V99.
          05 OUT-TOTAL              PIC 9(8)V99.
-         05 OUT-FILLER             PIC X(9).
+         05 OUT-CTA-CURRENCY       PIC X(3).
+         05 OUT-FILLER             PIC X(6).
+
+       FD TASA-EXCEPCIONES.
+       01 REG-EXCEPCION-TASA.
+         05 EXC-UID             PIC X(3).
+         05 EXC-DEPOSIT-DATE.
+           10 EXC-YEAR          PIC 9(4).
+           10 EXC-MONTH         PIC 9(2).
+           10 EXC-DAY-DD        PIC 9(2).
+         05 EXC-CTA-AMOUNT      PIC 9(8)V99.
+         05 FILLER              PIC X(10).
+
+       FD CHECKPOINT-FILE.
+       01 REG-CHECKPOINT.
+         05 CKPT-UID              PIC X(3).
+         05 CKPT-DEPOSIT-DATE.
+           10 CKPT-YEAR           PIC 9(4).
+           10 CKPT-MONTH          PIC 9(2).
+           10 CKPT-DAY-DD         PIC 9(2).
+         05 CKPT-REGISTROS        PIC 9(7).
+         05 CKPT-TOT-AMOUNT       PIC 9(10)V99.
+         05 CKPT-TOT-INTEREST     PIC 9(10)V99.
+         05 CKPT-TOT-TOTAL        PIC 9(10)V99.
+         05 FILLER                PIC X(12).
+
+       FD PARM-MODO.
+       01 REG-PARM-MODO.
+         05 PARM-MODO-CAPITALIZACION PIC X.
+
+       FD CTASINT-PREVIO.
+       01 CTASINT-PREVIO-REG.
+         05 PRV-UID                PIC X(3).
+         05 PRV-DEPOSIT-DATE.
+           10 PRV-YEAR             PIC 9(4).
+           10 PRV-MONTH            PIC 9(2).
+           10 PRV-DAY-DD           PIC 9(2).
+         05 PRV-NAME               PIC X(15).
+         05 PRV-LASTNAME           PIC X(15).
+         05 PRV-AMOUNT             PIC 9(8)V99.
+         05 PRV-INTEREST           PIC 9(8)V99.
+         05 PRV-TOTAL              PIC 9(8)V99.
+         05 PRV-CTA-CURRENCY       PIC X(3).
+         05 FILLER                 PIC X(6).
+
+       FD CUENTAS-NUEVO.
+       01 CUENTAS-NUEVO-REG.
+         05 NEW-UID                PIC X(3).
+         05 NEW-NAME               PIC X(15).
+         05 NEW-LASTNAME           PIC X(15).
+         05 NEW-DEPOSIT-DATE.
+           10 NEW-YEAR             PIC 9(4).
+           10 NEW-MONTH            PIC 9(2).
+           10 NEW-DAY-DD           PIC 9(2).
+         05 NEW-CTA-AMOUNT         PIC 9(8)V99.
+         05 NEW-CTA-CURRENCY       PIC X(3).
+         05 FILLER                 PIC X(26).
 
        WORKING-STORAGE SECTION.
 
        01 FS-CTA-READ          PIC 99.
+       01 FS-TASA-EXC          PIC 99.
        01 FS-TASAS-READ        PIC 99.
        01 FS-CTAS-CALS         PIC 99.
+       01 FS-CKPT              PIC 99.
+       01 FS-PARM-MODO         PIC 99.
+       01 FS-CTASINT-PREVIO    PIC 99.
+       01 FS-CUENTAS-NUEVO     PIC 99.
+
+       01 WS-MODO-CAPITALIZACION PIC X VALUE 'N'.
+
+       01 SW-CTASINT-PREVIO.
+         05 SW-CTASINT-PREVIO-END      PIC XX VALUE 'NO'.
+           88 SW-CTASINT-PREVIO-FIN-OK VALUE 'SI'.
+           88 SW-CTASINT-PREVIO-FIN-NO VALUE 'NO'.
+
+       01 WS-MODO-RESTART      PIC X VALUE 'N'.
+       01 WS-SALTAR-REGISTRO   PIC X VALUE 'N'.
+       01 WS-CKPT-UID          PIC X(3).
+       01 WS-CKPT-DEPOSIT-DATE.
+         05 WS-CKPT-YEAR       PIC 9(4).
+         05 WS-CKPT-MONTH      PIC 9(2).
+         05 WS-CKPT-DAY-DD     PIC 9(2).
+       01 WS-CADA-N-REGISTROS  PIC 9(7) VALUE 100.
 
        01 WS-RATE-IDX          PIC 99 VALUE 0.
        01 WS-I                 PIC 99 VALUE 0.
 
+       01 WS-TOT-REGISTROS     PIC 9(7)  VALUE 0.
+       01 WS-TOT-AMOUNT        PIC 9(10)V99 VALUE 0.
+       01 WS-TOT-INTEREST      PIC 9(10)V99 VALUE 0.
+       01 WS-TOT-TOTAL         PIC 9(10)V99 VALUE 0.
+
        01 RATE-AMOUNT          PIC 9(8)V99.
        01 CALC-CTA-AMOUNT      PIC 9(8)V99.
        01 CALC-INTERST         PIC 9(8)V99.
@@ -62,12 +156,16 @@
        01 TEMP-MIN-RANGE-AMT   PIC 9(8)V99.
        01 TEMP-MAX-RANGE-AMT   PIC 9(8)V99.
        01 TEMP-MAX-AMT   PIC 9(8)V99.
+       01 WS-TIER-ENCONTRADO   PIC X VALUE 'N'.
+       01 WS-PREV-MAX-AMT      PIC 9(8)V99.
+       01 WS-PRIMER-TIER-MONEDA PIC X VALUE 'S'.
 
        01 TABLE-RATES.
-         05 REG-RATE             OCCURS 15 INDEXED BY RATE-IDX.
+         05 REG-RATE             OCCURS 50 INDEXED BY RATE-IDX.
            10 TB-MIN-RANGE-AMOUNT   PIC 9(8)V99.
            10 TB-MAX-RANGE-AMOUNT   PIC 9(8)V99.
            10 TB-RATE               PIC 9(2)V99.
+           10 TB-CURRENCY           PIC X(3).
 
        01 SW-CTAS.
          05 SW-CTAS-END                PIC XX VALUE 'NO'.
@@ -88,25 +186,133 @@
        01 WS_NO_MEDI_PAGO_7   PIC X(30).
 
        PROCEDURE DIVISION.
-           PERFORM START-PROGRAM
-           PERFORM LOAD-RATES
-           PERFORM PROCESS-CTA-FILE
-           PERFORM CLOSE-FILES
+           PERFORM LEER-PARAMETROS-MODO
+           IF WS-MODO-CAPITALIZACION = 'S'
+               PERFORM PROCESS-CAPITALIZACION
+           ELSE
+               PERFORM START-PROGRAM
+               PERFORM LOAD-RATES
+               PERFORM PROCESS-CTA-FILE
+               PERFORM LIMPIAR-CHECKPOINT
+               PERFORM MOSTRAR-TOTALES
+               PERFORM CLOSE-FILES
+           END-IF
            STOP RUN.
 
+       LEER-PARAMETROS-MODO.
+           OPEN INPUT PARM-MODO
+           IF FS-PARM-MODO = 0
+               READ PARM-MODO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-MODO-CAPITALIZACION = 'C'
+                           MOVE 'S' TO WS-MODO-CAPITALIZACION
+                       END-IF
+               END-READ
+               CLOSE PARM-MODO
+           END-IF.
+
+       PROCESS-CAPITALIZACION.
+           OPEN INPUT CTASINT-PREVIO
+           OPEN OUTPUT CUENTAS-NUEVO
+           IF FS-CTASINT-PREVIO NOT = 0 OR FS-CUENTAS-NUEVO NOT = 0
+               DISPLAY
+                 '** CDCINPLZ: ARCHIVO(S) DE CAPITALIZACION NO '
+               DISPLAY '** DISPONIBLE(S), PROCESO ABORTADO **'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM CAPITALIZAR-CUENTAS
+                 UNTIL SW-CTASINT-PREVIO-FIN-OK
+           END-IF
+           CLOSE CTASINT-PREVIO
+           CLOSE CUENTAS-NUEVO
+           .
+
+       CAPITALIZAR-CUENTAS.
+           READ CTASINT-PREVIO
+               AT END
+                   SET SW-CTASINT-PREVIO-FIN-OK TO TRUE
+               NOT AT END
+                   PERFORM GRABAR-CUENTA-CAPITALIZADA
+           END-READ.
+
+       GRABAR-CUENTA-CAPITALIZADA.
+           MOVE SPACES TO CUENTAS-NUEVO-REG
+           MOVE PRV-UID TO NEW-UID
+           MOVE PRV-NAME TO NEW-NAME
+           MOVE PRV-LASTNAME TO NEW-LASTNAME
+           MOVE PRV-DEPOSIT-DATE TO NEW-DEPOSIT-DATE
+           MOVE PRV-TOTAL TO NEW-CTA-AMOUNT
+           MOVE PRV-CTA-CURRENCY TO NEW-CTA-CURRENCY
+           WRITE CUENTAS-NUEVO-REG.
+
        START-PROGRAM.
+           PERFORM LEER-CHECKPOINT
            PERFORM OPEN-FILES
            .
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CKPT = 0
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-UID TO WS-CKPT-UID
+                       MOVE CKPT-DEPOSIT-DATE TO WS-CKPT-DEPOSIT-DATE
+                       MOVE CKPT-REGISTROS TO WS-TOT-REGISTROS
+                       MOVE CKPT-TOT-AMOUNT TO WS-TOT-AMOUNT
+                       MOVE CKPT-TOT-INTEREST TO WS-TOT-INTEREST
+                       MOVE CKPT-TOT-TOTAL TO WS-TOT-TOTAL
+                       MOVE 'S' TO WS-MODO-RESTART
+                       DISPLAY
+                         '** CDCINPLZ: REINICIANDO DESDE CHECKPOINT '
+                       DISPLAY '** UID: ' WS-CKPT-UID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
        OPEN-FILES.
            OPEN INPUT CTAS-READ
            OPEN INPUT TASAS-READ
-           OPEN OUTPUT CTAS-CALC
-      *    VALIDAR ESTADO DE ARCHIVOS, SI SALE TERMINAR EL PROGRAMA
+           IF WS-MODO-RESTART = 'S'
+               OPEN EXTEND CTAS-CALC
+               OPEN EXTEND TASA-EXCEPCIONES
+           ELSE
+               OPEN OUTPUT CTAS-CALC
+               OPEN OUTPUT TASA-EXCEPCIONES
+           END-IF
+           PERFORM VALIDAR-APERTURA-ARCHIVOS
            .
+       VALIDAR-APERTURA-ARCHIVOS.
+           IF FS-CTA-READ NOT = 0 OR FS-TASAS-READ NOT = 0 OR
+              FS-CTAS-CALS NOT = 0 OR FS-TASA-EXC NOT = 0
+               IF FS-CTA-READ NOT = 0
+                   DISPLAY 'ERROR ABRIENDO CUENTAS, FILE STATUS: '
+                      FS-CTA-READ
+               END-IF
+               IF FS-TASAS-READ NOT = 0
+                   DISPLAY 'ERROR ABRIENDO TASAS, FILE STATUS: '
+                      FS-TASAS-READ
+               END-IF
+               IF FS-CTAS-CALS NOT = 0
+                   DISPLAY 'ERROR ABRIENDO CTASINT, FILE STATUS: '
+                      FS-CTAS-CALS
+               END-IF
+               IF FS-TASA-EXC NOT = 0
+                   DISPLAY 'ERROR ABRIENDO TASAEXC, FILE STATUS: '
+                      FS-TASA-EXC
+               END-IF
+               DISPLAY
+                  '** CDCINPLZ: ARCHIVO(S) NO DISPONIBLE(S), PROCESO '
+               DISPLAY '** ABORTADO **'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
        CLOSE-FILES.
            CLOSE CTAS-READ
            CLOSE TASAS-READ
-           CLOSE CTAS-CALC.
+           CLOSE CTAS-CALC
+           CLOSE TASA-EXCEPCIONES.
 
        READ-CTAS-FILE.
            READ CTAS-READ
@@ -130,10 +336,44 @@
        PROCESS-CTA-FILE-RECORDS.
            PERFORM READ-CTAS-FILE
            IF (NOT SW-CTAS-FIN-OK)
-               PERFORM CALC-INTEREST
+               PERFORM EVALUAR-SALTO-CHECKPOINT
+               IF WS-SALTAR-REGISTRO NOT = 'S'
+                   PERFORM CALC-INTEREST
+                   PERFORM ACTUALIZAR-CHECKPOINT
+               END-IF
            END-IF
            .
 
+       EVALUAR-SALTO-CHECKPOINT.
+           MOVE WS-MODO-RESTART TO WS-SALTAR-REGISTRO
+           IF WS-MODO-RESTART = 'S'
+               IF UID = WS-CKPT-UID AND
+                  DEPOSIT-DATE = WS-CKPT-DEPOSIT-DATE
+                   MOVE 'N' TO WS-MODO-RESTART
+               END-IF
+           END-IF.
+
+       ACTUALIZAR-CHECKPOINT.
+           IF FUNCTION MOD(WS-TOT-REGISTROS, WS-CADA-N-REGISTROS) = 0
+               PERFORM GRABAR-CHECKPOINT
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO REG-CHECKPOINT
+           MOVE UID TO CKPT-UID
+           MOVE DEPOSIT-DATE TO CKPT-DEPOSIT-DATE
+           MOVE WS-TOT-REGISTROS TO CKPT-REGISTROS
+           MOVE WS-TOT-AMOUNT TO CKPT-TOT-AMOUNT
+           MOVE WS-TOT-INTEREST TO CKPT-TOT-INTEREST
+           MOVE WS-TOT-TOTAL TO CKPT-TOT-TOTAL
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT-FILE.
+
+       LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
        CALC-INTEREST.
            MOVE 0 TO RATE-AMOUNT
            MOVE 0 TO CALC-INTERST
@@ -141,21 +381,28 @@
            MOVE 0 TO TEMP-MIN-RANGE-AMT
            MOVE 0 TO TEMP-MAX-RANGE-AMT
            MOVE 0 TO TEMP-MAX-AMT
+           MOVE 0 TO WS-PREV-MAX-AMT
+           MOVE 'N' TO WS-TIER-ENCONTRADO
+           MOVE 'S' TO WS-PRIMER-TIER-MONEDA
 
            MOVE CTA-AMOUNT TO CALC-CTA-AMOUNT
 
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = WS-RATE-IDX
-               IF WS-I = 1
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-RATE-IDX
+             IF TB-CURRENCY(WS-I) = CTA-CURRENCY
+               IF WS-PRIMER-TIER-MONEDA = 'S'
                    COMPUTE TEMP-MAX-AMT = TB-MAX-RANGE-AMOUNT(WS-I)
+                   MOVE 'N' TO WS-PRIMER-TIER-MONEDA
                ELSE
                    COMPUTE TEMP-MAX-AMT = TB-MAX-RANGE-AMOUNT(WS-I) -
-                     TB-MAX-RANGE-AMOUNT(WS-I - 1)
+                     WS-PREV-MAX-AMT
                END-IF
+               MOVE TB-MAX-RANGE-AMOUNT(WS-I) TO WS-PREV-MAX-AMT
 
                MOVE TB-MIN-RANGE-AMOUNT(WS-I) TO TEMP-MIN-RANGE-AMT
                MOVE TB-MAX-RANGE-AMOUNT(WS-I) TO TEMP-MAX-RANGE-AMT
 
                IF (CTA-AMOUNT > TEMP-MIN-RANGE-AMT)
+                   MOVE 'S' TO WS-TIER-ENCONTRADO
                    MOVE 0 TO TEM-INTERST
                    IF (CALC-CTA-AMOUNT > TEMP-MAX-AMT)
                        MOVE TEMP-MAX-AMT TO CALC-MAX-AMOUNT
@@ -173,6 +420,7 @@
                      CALC-CTA-AMOUNT - TEMP-MAX-AMT
 
                END-IF
+             END-IF
            END-PERFORM
       *    DISPLAY CTAS-INPUT
       *    DISPLAY CALC-INTERST
@@ -185,9 +433,38 @@
            MOVE CTA-AMOUNT TO OUT-AMOUNT
            MOVE CALC-INTERST TO OUT-INTEREST
            COMPUTE OUT-TOTAL = CTA-AMOUNT + CALC-INTERST
+           MOVE CTA-CURRENCY TO OUT-CTA-CURRENCY
            MOVE SPACES TO OUT-FILLER
 
            WRITE CTAS-OUPUT
+
+           IF WS-TIER-ENCONTRADO = 'N'
+               PERFORM REGISTRAR-EXCEPCION-TASA
+           END-IF
+
+           PERFORM ACUMULAR-TOTALES
+           .
+       REGISTRAR-EXCEPCION-TASA.
+           MOVE SPACES TO REG-EXCEPCION-TASA
+           MOVE UID TO EXC-UID
+           MOVE DEPOSIT-DATE TO EXC-DEPOSIT-DATE
+           MOVE CTA-AMOUNT TO EXC-CTA-AMOUNT
+           WRITE REG-EXCEPCION-TASA
+           .
+       ACUMULAR-TOTALES.
+           ADD 1 TO WS-TOT-REGISTROS
+           ADD OUT-AMOUNT TO WS-TOT-AMOUNT
+           ADD OUT-INTEREST TO WS-TOT-INTEREST
+           ADD OUT-TOTAL TO WS-TOT-TOTAL
+           .
+       MOSTRAR-TOTALES.
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'RESUMEN DE CONTROL CDCINPLZ'
+           DISPLAY 'REGISTROS PROCESADOS . . . : ' WS-TOT-REGISTROS
+           DISPLAY 'TOTAL OUT-AMOUNT . . . . . : ' WS-TOT-AMOUNT
+           DISPLAY 'TOTAL OUT-INTEREST . . . . : ' WS-TOT-INTEREST
+           DISPLAY 'TOTAL OUT-TOTAL  . . . . . : ' WS-TOT-TOTAL
+           DISPLAY '-------------------------------------------'
            .
        LOAD-RATES.
            PERFORM PROCESS-RATE-FILE.
@@ -196,6 +473,13 @@
        PROCESS-RATE-FILE-RECORDS.
            PERFORM READ-RATES-FILE
            IF NOT SW-EOF-RATE-FIN-OK
+               IF WS-RATE-IDX > 49
+                   DISPLAY
+                     '** CDCINPLZ: TABLA DE TASAS EXCEDE CAPACIDAD, '
+                   DISPLAY '** PROCESO ABORTADO **'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
                ADD 1 TO WS-RATE-IDX
                MOVE TASAS-INPUT TO REG-RATE(WS-RATE-IDX)
            END-IF.
