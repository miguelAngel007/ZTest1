@@ -421,6 +421,10 @@ FO2515          04 FILLER               PIC X(1990).
                 04 WI5-CODRET           PIC X(02).
                 04 WI5-NUMOPE-CAS       PIC X(10).
 FO2515          04 WI5-FILLER           PIC X(1978).
+             03 WI-DATA-08 REDEFINES WI-DATA.
+R00017          04 WI8-NUMOPE-CAS       PIC X(10).
+R00017          04 WI8-CUENTA           PIC X(13).
+R00017          04 WI8-FILLER           PIC X(1967).
        01 REG-ESPECIAL.
           03 WX-DATA-01.
              04 WX-CODRET               PIC X(02).
@@ -501,13 +505,30 @@ FO2515          04 WO-FILLER            PIC X(1857).
                       08 WO4-FLAG-RETEN PIC X(01).
                 04 WO4-MENSAJE          PIC X(40).
 FO2515          04 WO4-FILLER           PIC X(1104).
+             03 WO-DATA-08 REDEFINES WO-DATA.
+R00017          04 WO8-CODRET           PIC X(02).
+R00017          04 WO8-CODERR-CAS       PIC 9(02).
+R00017          04 WO8-CODRET-CAS       PIC X(01).
+R00017          04 WO8-FLAG-RETEN       PIC X(01).
+R00017          04 WO8-CUENTA           PIC X(13).
+R00017          04 WO8-MONEDA           PIC X(02).
+R00017          04 WO8-OFICINA          PIC X(03).
+R00017          04 WO8-PRODUCTO         PIC X(03).
+R00017          04 WO8-MONTO            PIC 9(15)V99.
+R00017          04 WO8-NUMOPE-CAS       PIC X(10).
+R00017          04 WO8-MENSAJE          PIC X(40).
+R00017          04 WO8-FILLER           PIC X(1896).
 
 888888*INI
        01   REG-CAMFLOG.
             02 REG-FECHA-REAL         PIC X(8) VALUE SPACES.
             02 REG-HORAS-REAL         PIC X(6) VALUE SPACES.
+            02 REG-NUM-TOLD01         PIC 9(07) VALUE ZEROS.
+            02 REG-NUM-OPER           PIC X(10) VALUE SPACES.
+            02 REG-CODRET-CHAR        PIC X(02) VALUE SPACES.
+            02 REG-RC                 PIC 9(02) VALUE 0.
             02 REG-LOG-MDCOCOMM       PIC X(2000).
-            02 REG-FILLER             PIC X(2070).
+            02 REG-FILLER             PIC X(2049).
 888888 01   WC-VARIABLES.
 888888      03  WC-LOG-LENGTH       PIC S9(4)  COMP VALUE +4084.
 888888      03  WE-KEY-RBA          PIC 9(8)   COMP.
@@ -526,6 +547,8 @@ FO2515          04 WO4-FILLER           PIC X(1104).
            COPY MDCXBAR.
            COPY MDCFPAR.
            COPY MDCFCAS.
+R00018*--- TABLA MANTENIBLE DE UMBRALES DE DEGRADACION LBTR (MODO 4)
+R00018     COPY MDCFLBTR.
            COPY CASCCA1.
            COPY CASCCA2.
            COPY MDCFTOLD.
@@ -719,6 +742,16 @@ FO2515     END-IF
 888888     MOVE OUT-HEADER-TXT          TO REG-HORAS-REAL
 888888
 888888     MOVE DFHCOMMAREA             TO  REG-LOG-MDCOCOMM
+R00015     MOVE WK-NUM-TOLD01           TO  REG-NUM-TOLD01
+R00015     MOVE SPACES                  TO  REG-NUM-OPER
+R00015     IF WI-CODOPE = '01'
+R00015        MOVE WI-NUM-OPER          TO  REG-NUM-OPER
+R00015     END-IF
+R00015     IF WI-CODOPE = '02'
+R00015        MOVE WI2-NUM-OPER         TO  REG-NUM-OPER
+R00015     END-IF
+R00015     MOVE WK-CODRET-CHAR          TO  REG-CODRET-CHAR
+R00015     MOVE WK-RC                   TO  REG-RC
 888888*
 888888     EXEC CICS WRITE   DATASET ('CAMFLOG')
 888888                       FROM    (REG-CAMFLOG)
@@ -743,6 +776,8 @@ FO2515     END-IF
               PERFORM PROCESAR-CONSULTA.
            IF WI-CODOPE = '05'
               PERFORM PROCESAR-EXTORNO-CONS.
+R00017     IF WI-CODOPE = '08'
+R00017        PERFORM PROCESAR-CONSULTA-ESTADO-CAS.
            PERFORM PREPARAR-RESPUESTA.
 
 
@@ -778,6 +813,9 @@ FO2515     END-IF
                  MOVE 0131 TO WO-LONG
               END-IF
            END-IF.
+R00017     IF WI-CODOPE = '08'
+R00017        MOVE 0104 TO WO-LONG
+R00017     END-IF.
            MOVE WI-CODOPE TO WO-CODOPE.
            MOVE 'MDCI' TO WO-CO-RED.
            IF WO-CODOPE = '01' OR WO-CODOPE = '02'
@@ -2371,12 +2409,24 @@ FO            MOVE 'S' TO TLDCDD87-GEXT
               MOVE '1' TO WI3-MODTRANS
            END-IF.
            IF WI3-MODTRANS = '2'
-              IF WI3-CODOPER = 'C170' AND WI3-MONTO < 1500000
-                 MOVE '4' TO WI3-MODTRANS
-              END-IF
-              IF WI3-CODOPER = 'C101' AND WI3-MONTO < 500000
-                 MOVE '4' TO WI3-MODTRANS
-              END-IF
+R00018        MOVE WI3-CODOPER TO LBU-CODOPER
+R00018        EXEC CICS READ DATASET('MDCFLBTR')
+R00018             INTO (REG-LBTR-UMBRAL)
+R00018             RIDFLD(LBU-CODOPER)
+R00018             EQUAL
+R00018             RESP(CR)
+R00018             END-EXEC
+R00018        IF CR = DFHRESP(NORMAL)
+R00018           IF WI3-MONTO < LBU-MONTO-LIMITE
+                     MOVE '4' TO WI3-MODTRANS
+R00018           END-IF
+R00018        ELSE
+R00018           IF CR NOT = DFHRESP(NOTFND)
+R00018              MOVE 'EF' TO WK-CODRET-CHAR
+R00018              MOVE '** ERROR ARCHIVO MDCFLBTR    ' TO WK-MENSAJE
+R00018              PERFORM ENVIAR-MENSAJE-ERR
+R00018           END-IF
+R00018        END-IF
            END-IF.
            MOVE WI3-MODTRANS TO XBA-MODO-TRANSFER.
            MOVE WI3-CTAORI TO XBA-CTA-ORIGEN-CTAMYO.
@@ -2545,6 +2595,45 @@ FO            MOVE 'S' TO TLDCDD87-GEXT
               MOVE 'CONSULTA CAS NO ENCONTRADA' TO WO-CODRET-CAS
            END-IF.
 
+R00017 PROCESAR-CONSULTA-ESTADO-CAS.
+R00017*----------------------------*
+R00017     MOVE SPACES TO WO8-CODRET
+R00017     MOVE ZEROS TO WO8-CODERR-CAS
+R00017     MOVE SPACES TO WO8-CODRET-CAS
+R00017     MOVE SPACES TO WO8-FLAG-RETEN
+R00017     MOVE SPACES TO WO8-CUENTA
+R00017     MOVE SPACES TO WO8-MONEDA
+R00017     MOVE SPACES TO WO8-OFICINA
+R00017     MOVE SPACES TO WO8-PRODUCTO
+R00017     MOVE ZEROS TO WO8-MONTO
+R00017     MOVE WI8-NUMOPE-CAS TO WO8-NUMOPE-CAS
+R00017     MOVE LCP-DAY1 TO TT-DD
+R00017     MOVE LCP-MONTH TO TT-MM
+R00017     MOVE LCP-CENT TO TT-SS
+R00017     MOVE LCP-YEAR TO TT-AA
+R00017     MOVE WI8-NUMOPE-CAS TO TT-NUMOPE
+R00017     PERFORM LEE-MDCFCAS
+R00017     MOVE CR TO WO8-CODERR-CAS
+R00017     IF CR = ZEROS
+R00017        MOVE '00' TO WO8-CODRET
+R00017        MOVE TT-CODRET-CAS TO WO8-CODRET-CAS
+R00017        MOVE TT-RETENCION TO WO8-FLAG-RETEN
+R00017        MOVE TT-CUENTA TO WO8-CUENTA
+R00017        MOVE TT-MONEDA TO WO8-MONEDA
+R00017        MOVE TT-OFICINA TO WO8-OFICINA
+R00017        MOVE TT-PRODUCTO TO WO8-PRODUCTO
+R00017        MOVE TT-MONTO TO WO8-MONTO
+R00017        MOVE 'CONSULTA CAS CORRECTA' TO WO8-MENSAJE
+R00017     ELSE
+R00017        IF CR = DFHRESP(NOTFND)
+R00017           MOVE '01' TO WO8-CODRET
+R00017        ELSE
+R00017           MOVE '02' TO WO8-CODRET
+R00017        END-IF
+R00017        MOVE WK-MENSAJE-CAS TO WO8-MENSAJE
+R00017     END-IF
+R00017     .
+
        GENERA-TRX-CAS.
       *--------------*
            INITIALIZE CASCCA1-AREA-COMUN-CAS.
@@ -3018,6 +3107,16 @@ FO2515     END-IF.
 888888     MOVE WTIEMPO                 TO REG-HORAS-REAL
 888888
 888888     MOVE DFHCOMMAREA             TO  REG-LOG-MDCOCOMM
+R00015     MOVE WK-NUM-TOLD01           TO  REG-NUM-TOLD01
+R00015     MOVE SPACES                  TO  REG-NUM-OPER
+R00015     IF WI-CODOPE = '01'
+R00015        MOVE WI-NUM-OPER          TO  REG-NUM-OPER
+R00015     END-IF
+R00015     IF WI-CODOPE = '02'
+R00015        MOVE WI2-NUM-OPER         TO  REG-NUM-OPER
+R00015     END-IF
+R00015     MOVE WK-CODRET-CHAR          TO  REG-CODRET-CHAR
+R00015     MOVE WK-RC                   TO  REG-RC
 888888*
 888888     EXEC CICS WRITE   DATASET ('CAMFLOG')
 888888                       FROM    (REG-CAMFLOG)
