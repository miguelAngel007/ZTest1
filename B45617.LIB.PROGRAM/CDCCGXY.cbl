@@ -5,26 +5,57 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARCHIVO-ENTRADA ASSIGN TO IGXY.
+           SELECT ARCHIVO-EXCEPCIONES ASSIGN TO GRAFEXC
+                       FILE STATUS IS FS-EXC.
+           SELECT PARM-ENTRADA ASSIGN TO GXYPARM
+                       FILE STATUS IS FS-PARM.
+           SELECT ARCHIVO-SALIDA ASSIGN TO GRAFOUT
+                       FILE STATUS IS FS-GRAF.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-ENTRADA.
        01  REG-ENTRADA.
            05 ITEM       PIC X(20).
-           05 VALOR-X    PIC 99.
-           05 VALOR-Y    PIC 99.
+           05 VALOR-X    PIC 999.
+           05 VALOR-Y    PIC 999.
+
+       FD  PARM-ENTRADA.
+       01  REG-PARM.
+           05 PARM-ALTO  PIC 999.
+           05 PARM-ANCHO PIC 999.
+
+       FD  ARCHIVO-EXCEPCIONES.
+       01  REG-EXCEPCION.
+           05 EXC-ITEM       PIC X(20).
+           05 EXC-VALOR-X    PIC 999.
+           05 EXC-VALOR-Y    PIC 999.
+           05 FILLER         PIC X(4).
+
+       FD  ARCHIVO-SALIDA.
+       01  REG-SALIDA        PIC X(200).
 
        WORKING-STORAGE SECTION.
 
+       01  FS-EXC           PIC 99.
+       01  FS-PARM          PIC 99.
+       01  FS-GRAF          PIC 99.
+
+       01  WS-ALTO          PIC 999 VALUE 41.
+       01  WS-ANCHO         PIC 999 VALUE 80.
+
        01  GRAFICO.
-           05 FILA OCCURS 41 TIMES INDEXED BY IDX-Y.
-               10 COLUMNA OCCURS 80 TIMES INDEXED BY IDX-X.
+           05 FILA OCCURS 1 TO 100 TIMES DEPENDING ON WS-ALTO
+              INDEXED BY IDX-Y.
+               10 COLUMNA OCCURS 1 TO 200 TIMES DEPENDING ON WS-ANCHO
+                  INDEXED BY IDX-X.
                    15 PUNTO PIC X VALUE ' '.
 
        01  WS-FIN-ARCHIVO   PIC X VALUE 'N'.
-       01  WS-LINEA         PIC X(80).
-       01  WS-I             PIC 99.
-       01  WS-J             PIC 99.
+       01  WS-LINEA         PIC X(200).
+       01  WS-DIGITO        PIC 9.
+       01  WS-I             PIC 999.
+       01  WS-J             PIC 999.
        01  WS-K             PIC 99.
        01  WS-AUX           PIC X(20).
        01  WS-AUX_1           PIC X(20).
@@ -36,8 +67,10 @@
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM LEER-PARAMETROS
            PERFORM INICIALIZAR-GRAFICO
            OPEN INPUT ARCHIVO-ENTRADA
+           OPEN OUTPUT ARCHIVO-EXCEPCIONES
            PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
                READ ARCHIVO-ENTRADA
                    AT END
@@ -47,29 +80,82 @@
                END-READ
            END-PERFORM
            CLOSE ARCHIVO-ENTRADA
+           CLOSE ARCHIVO-EXCEPCIONES
+           OPEN OUTPUT ARCHIVO-SALIDA
            PERFORM MOSTRAR-GRAFICO
+           CLOSE ARCHIVO-SALIDA
            STOP RUN.
 
+       LEER-PARAMETROS.
+           OPEN INPUT PARM-ENTRADA
+           IF FS-PARM = 0
+               READ PARM-ENTRADA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-ALTO > 0 AND PARM-ALTO <= 100
+                           MOVE PARM-ALTO TO WS-ALTO
+                       END-IF
+                       IF PARM-ANCHO > 0 AND PARM-ANCHO <= 200
+                           MOVE PARM-ANCHO TO WS-ANCHO
+                       END-IF
+               END-READ
+               CLOSE PARM-ENTRADA
+           END-IF.
+
        INICIALIZAR-GRAFICO.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 41
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 80
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ALTO
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ANCHO
                    MOVE ' ' TO PUNTO(WS-I, WS-J)
                END-PERFORM
            END-PERFORM.
 
        MARCAR-PUNTO.
-           IF VALOR-X >= 0 AND VALOR-X <= 80 AND
-              VALOR-Y >= 0 AND VALOR-Y <= 41
-               MOVE '@' TO PUNTO(VALOR-Y, VALOR-X)
+           IF VALOR-X > 0 AND VALOR-X <= WS-ANCHO AND
+              VALOR-Y > 0 AND VALOR-Y <= WS-ALTO
+               MOVE ITEM(1:1) TO PUNTO(VALOR-Y, VALOR-X)
+           ELSE
+               PERFORM REGISTRAR-EXCEPCION
            END-IF.
 
+       REGISTRAR-EXCEPCION.
+           MOVE SPACES TO REG-EXCEPCION
+           MOVE ITEM TO EXC-ITEM
+           MOVE VALOR-X TO EXC-VALOR-X
+           MOVE VALOR-Y TO EXC-VALOR-Y
+           WRITE REG-EXCEPCION.
+
        MOSTRAR-GRAFICO.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 41
+           PERFORM ESCRIBIR-CABECERA
+           PERFORM ESCRIBIR-REGLA
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ALTO
                MOVE SPACES TO WS-LINEA
                MOVE 1 TO WS-K
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 80
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ANCHO
                    STRING PUNTO(WS-I,WS-J) DELIMITED BY SIZE
                           INTO WS-LINEA WITH POINTER WS-K
                END-PERFORM
                DISPLAY WS-LINEA
+               WRITE REG-SALIDA FROM WS-LINEA
            END-PERFORM.
+
+       ESCRIBIR-CABECERA.
+           MOVE SPACES TO WS-LINEA
+           STRING 'EJE X: 0 A '    DELIMITED BY SIZE
+                  WS-ANCHO         DELIMITED BY SIZE
+                  '   EJE Y: 0 A ' DELIMITED BY SIZE
+                  WS-ALTO          DELIMITED BY SIZE
+                  INTO WS-LINEA
+           DISPLAY WS-LINEA
+           WRITE REG-SALIDA FROM WS-LINEA.
+
+       ESCRIBIR-REGLA.
+           MOVE SPACES TO WS-LINEA
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ANCHO
+               IF FUNCTION MOD(WS-J, 10) = 0
+                   COMPUTE WS-DIGITO = FUNCTION MOD((WS-J / 10), 10)
+                   MOVE WS-DIGITO TO WS-LINEA(WS-J:1)
+               END-IF
+           END-PERFORM
+           DISPLAY WS-LINEA
+           WRITE REG-SALIDA FROM WS-LINEA.
