@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDCAGCAS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MDCFCAS-READ ASSIGN TO MDCFCAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TT-CLAVE
+               FILE STATUS IS FS-CAS.
+           SELECT PARM-AGCAS ASSIGN TO AGCASPRM
+               FILE STATUS IS FS-PARM-AGCAS.
+           SELECT REPORTE-AGING ASSIGN TO AGCASOUT
+               FILE STATUS IS FS-AGING.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MDCFCAS-READ.
+       01 REG-MDCFCAS.
+         05 TT-CUENTA                PIC X(13).
+         05 TT-OFICINA                PIC X(03).
+         05 TT-PRODUCTO                PIC X(03).
+         05 TT-MONEDA                PIC X(2).
+         05 TT-CLAVE.
+           10 TT-FECHA.
+             15 TT-SS                PIC X(2).
+             15 TT-AA                PIC X(2).
+             15 TT-MM                PIC X(2).
+             15 TT-DD                PIC X(2).
+           10 TT-NUMOPE              PIC X(10).
+         05 TT-MONTO                PIC 9(15)V99.
+         05 TT-RETENCION                PIC X(1).
+           88 TT-CON-RETENCION        VALUE '1'.
+           88 TT-SIN-RETENCION        VALUE '0'.
+         05 FILLER                    PIC X(105).
+
+       FD PARM-AGCAS.
+       01 REG-PARM-AGCAS.
+         05 PARM-DIAS-LIMITE        PIC 9(3).
+
+       FD REPORTE-AGING.
+       01 REG-AGING.
+         05 AGE-CUENTA                PIC X(20).
+         05 AGE-NUMOPE                PIC X(10).
+         05 AGE-MONEDA                PIC X(2).
+         05 AGE-MONTO                PIC 9(15)V99.
+         05 AGE-FECHA-RETENCION        PIC X(8).
+         05 AGE-DIAS-RETENIDO        PIC 9(5).
+         05 FILLER                    PIC X(16).
+
+       WORKING-STORAGE SECTION.
+
+       01 FS-CAS              PIC 99.
+       01 FS-PARM-AGCAS       PIC 99.
+       01 FS-AGING            PIC 99.
+
+       01 WS-DIAS-LIMITE       PIC 9(3) VALUE 5.
+       01 WS-TOT-LEIDOS        PIC 9(7) VALUE 0.
+       01 WS-TOT-RETENIDOS     PIC 9(7) VALUE 0.
+
+       01 WS-FECHA-HOY.
+         05 WS-HOY-CC          PIC 9(2).
+         05 WS-HOY-AA          PIC 9(2).
+         05 WS-HOY-MM          PIC 9(2).
+         05 WS-HOY-DD          PIC 9(2).
+       01 WS-FECHA-HOY-NUM     PIC 9(8).
+
+       01 WS-FECHA-TOLD-NUM    PIC 9(8).
+       01 WS-DIAS-RETENIDO     PIC S9(8).
+
+       01 LCP-CURRENT-DATE-68.
+          05 LCP-MONTH                  PIC X(2).
+          05 FILLER                     PIC X          VALUE '/'.
+          05 LCP-DAY1                   PIC X(2).
+          05 FILLER                     PIC X          VALUE '/'.
+          05 LCP-CENT                   PIC X(2).
+          05 LCP-YEAR                   PIC X(2).
+       01 FORMATO                       PIC X(10)      VALUE
+             'MM/DD/YYYY'.
+       01 WTIEMPO                       PIC X(6).
+
+       01 SW-CAS.
+         05 SW-CAS-END                 PIC XX VALUE 'NO'.
+           88 SW-CAS-FIN-OK            VALUE 'SI'.
+           88 SW-CAS-FIN-NO            VALUE 'NO'.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM OBTENER-FECHA-HOY
+           PERFORM LEER-PARAMETROS
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM PROCESAR-CAS UNTIL SW-CAS-FIN-OK
+           PERFORM MOSTRAR-TOTALES
+           CLOSE MDCFCAS-READ
+           CLOSE REPORTE-AGING
+           STOP RUN.
+
+       OBTENER-FECHA-HOY.
+           CALL 'SISROFEC' USING LCP-CURRENT-DATE-68 FORMATO WTIEMPO
+           MOVE LCP-CENT TO WS-HOY-CC
+           MOVE LCP-YEAR TO WS-HOY-AA
+           MOVE LCP-MONTH TO WS-HOY-MM
+           MOVE LCP-DAY1 TO WS-HOY-DD
+           MOVE WS-FECHA-HOY TO WS-FECHA-HOY-NUM.
+
+       LEER-PARAMETROS.
+           OPEN INPUT PARM-AGCAS
+           IF FS-PARM-AGCAS = 0
+               READ PARM-AGCAS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-DIAS-LIMITE > 0
+                           MOVE PARM-DIAS-LIMITE TO WS-DIAS-LIMITE
+                       END-IF
+               END-READ
+               CLOSE PARM-AGCAS
+           END-IF.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT MDCFCAS-READ
+           OPEN OUTPUT REPORTE-AGING
+           IF FS-CAS NOT = 0 OR FS-AGING NOT = 0
+               IF FS-CAS NOT = 0
+                   DISPLAY 'ERROR ABRIENDO MDCFCAS, FILE STATUS: '
+                      FS-CAS
+               END-IF
+               IF FS-AGING NOT = 0
+                   DISPLAY 'ERROR ABRIENDO AGCASOUT, FILE STATUS: '
+                      FS-AGING
+               END-IF
+               DISPLAY '** CDCAGCAS: PROCESO ABORTADO **'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PROCESAR-CAS.
+           READ MDCFCAS-READ NEXT RECORD
+               AT END
+                   SET SW-CAS-FIN-OK TO TRUE
+               NOT AT END
+                   PERFORM EVALUAR-RETENCION
+           END-READ.
+
+       EVALUAR-RETENCION.
+           ADD 1 TO WS-TOT-LEIDOS
+           IF TT-CON-RETENCION
+               MOVE TT-FECHA TO WS-FECHA-TOLD-NUM
+               COMPUTE WS-DIAS-RETENIDO =
+                 FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY-NUM) -
+                 FUNCTION INTEGER-OF-DATE(WS-FECHA-TOLD-NUM)
+               IF WS-DIAS-RETENIDO > WS-DIAS-LIMITE
+                   PERFORM REGISTRAR-RETENCION-VENCIDA
+               END-IF
+           END-IF.
+
+       REGISTRAR-RETENCION-VENCIDA.
+           ADD 1 TO WS-TOT-RETENIDOS
+           MOVE SPACES TO REG-AGING
+           MOVE TT-CUENTA TO AGE-CUENTA
+           MOVE TT-NUMOPE TO AGE-NUMOPE
+           MOVE TT-MONEDA TO AGE-MONEDA
+           MOVE TT-MONTO TO AGE-MONTO
+           MOVE TT-FECHA TO AGE-FECHA-RETENCION
+           MOVE WS-DIAS-RETENIDO TO AGE-DIAS-RETENIDO
+           WRITE REG-AGING.
+
+       MOSTRAR-TOTALES.
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'RESUMEN DE CONTROL CDCAGCAS'
+           DISPLAY 'REGISTROS MDCFCAS LEIDOS . : ' WS-TOT-LEIDOS
+           DISPLAY 'RETENCIONES VENCIDAS . . . : ' WS-TOT-RETENIDOS
+           DISPLAY 'LIMITE DE DIAS USADO . . . : ' WS-DIAS-LIMITE
+           DISPLAY '-------------------------------------------'.
+
+       END PROGRAM CDCAGCAS.
